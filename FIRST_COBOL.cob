@@ -1,42 +1,355 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIRSTCOBOL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-V1 PIC 9(09).
-       01 WS-V2 PIC 9(09).
-       01 WS-RE PIC 9(09).
-       01 WS-OP PIC X(01).
-       
-       PROCEDURE DIVISION.
-           DISPLAY "----------INICIO----------".
-           DISPLAY "VALOR 1:"
-           ACCEPT WS-V1.
-           DISPLAY "VALOR 2:"
-           ACCEPT WS-V2.
-           DISPLAY "OPERACAO:"
-           ACCEPT WS-OP.
-       
-           IF WS-OP = "+" 
-              COMPUTE WS-RE = WS-V1 + WS-V2
-              DISPLAY WS-V1 " + " WS-V2 " = " WS-RE
-           END-IF.
-
-           IF WS-OP = "-" 
-              COMPUTE WS-RE = WS-V1 - WS-V2
-              DISPLAY WS-V1 " - " WS-V2 " = " WS-RE
-           END-IF.
-
-           IF WS-OP = "*" 
-              COMPUTE WS-RE = WS-V1 * WS-V2
-              DISPLAY WS-V1 " x " WS-V2 " = " WS-RE
-           END-IF.
-           
-           IF WS-OP = "/" 
-              DIVIDE WS-V1 BY WS-V2 GIVING WS-RE
-              DISPLAY WS-V1 " / " WS-V2 " = " WS-RE
-           END-IF.
-       
-           DISPLAY "-----------FIM-----------".
-           STOP RUN.
-       END PROGRAM FIRSTCOBOL.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIRSTCOBOL.
+000250 AUTHOR. M W FIELDS.
+000260 INSTALLATION. BATCH SYSTEMS GROUP.
+000270 DATE-WRITTEN. 2026-08-08.
+000280 DATE-COMPILED.
+000300*-----------------------------------------------------------*
+000400*  FIRSTCOBOL - BATCH FOUR-FUNCTION CALCULATOR.                *
+000500*  READS A TRANSACTION FILE OF CALCULATIONS (TRANSIN) AND      *
+000600*  WRITES ONE RESULT RECORD PER INPUT RECORD TO TRANSOUT,      *
+000700*  INSTEAD OF ACCEPTING ONE CALCULATION PER JOB STEP. PRINTS   *
+000800*  A RUN SUMMARY AT THE END SO A BATCH RUN CAN BE RECONCILED   *
+000900*  AGAINST THE INPUT FILE COUNT.                              *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY
+001200*  2026-08-08 MWF  CONVERTED FROM A ONE-SHOT ACCEPT/DISPLAY
+001300*                  CALCULATOR TO A TRANSACTION-FILE BATCH
+001400*                  DRIVER.
+001500*  2026-08-08 MWF  ADDED THE END-OF-RUN SUMMARY REPORT.
+001600*  2026-08-08 MWF  MOVED THE CALCULATION FIELDS OUT TO THE
+001700*                  SHARED CALCREC COPYBOOK.
+001750*  2026-08-08 MWF  ADDED THE AUDIT LOG OF EVERY CALCULATION.
+001760*  2026-08-08 MWF  WIDENED THE OPERANDS/RESULT TO SIGNED,
+001770*                  TWO-DECIMAL FIELDS VIA THE CALCREC COPYBOOK.
+001780*  2026-08-08 MWF  ADDED CHECKPOINT/RESTART SO A DEAD RUN CAN
+001790*                  PICK UP WHERE THE LAST CHECKPOINT LEFT OFF.
+001795*  2026-08-08 MWF  MOVED THE CALCULATION RULES OUT TO THE
+001796*                  CALCENG SUBPROGRAM SO MENUDRV CAN SHARE THEM.
+001797*  2026-08-08 MWF  SET A DISTINCT RETURN-CODE PER OUTCOME FOR
+001798*                  THE JOB SCHEDULER.
+001800*-----------------------------------------------------------*
+001810*  2026-08-08 MWF  REVIEW FIXES: TRANSIN NOW USES ITS OWN
+001811*                  INPUT-ONLY RECORD (CALCTXN COPYBOOK) INSTEAD
+001812*                  OF THE OUTPUT-SHAPED CALCREC; TRANSIN GETS A
+001813*                  FILE STATUS CHECK ON OPEN; THE AUDIT LOG NOW
+001814*                  STRINGS NUMERIC-EDITED FIELDS INSTEAD OF RAW
+001815*                  STORAGE BYTES; AND CHECKPOINT/RESTART NOW
+001816*                  SAVES AND RESTORES THE RUN-SUMMARY COUNTERS
+001817*                  SO A RESTARTED RUN'S SUMMARY RECONCILES.
+001818*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+002300            ORGANIZATION IS SEQUENTIAL
+002310            FILE STATUS IS WS-TRANS-IN-FS.
+002400
+002500     SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+002600            ORGANIZATION IS SEQUENTIAL
+002610            FILE STATUS IS WS-TRANS-OUT-FS.
+002620
+002640     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+002650            ORGANIZATION IS LINE SEQUENTIAL
+002660            FILE STATUS IS WS-AUDIT-FS.
+002670
+002680     SELECT RESTART-FILE ASSIGN TO "RESTARTCK"
+002690            ORGANIZATION IS SEQUENTIAL
+002695            FILE STATUS IS WS-RESTART-FS.
+002700*-----------------------------------------------------------*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TRANS-IN-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY CALCTXN REPLACING ==CALC-TRANS-RECORD==
+003210            BY ==TRANS-IN-REC==.
+003300
+003400 FD  TRANS-OUT-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY CALCREC REPLACING ==CALC-RECORD== BY ==TRANS-OUT-REC==.
+003620
+003640 FD  AUDIT-FILE
+003660     LABEL RECORDS ARE STANDARD.
+003680 01  AUDIT-REC                         PIC X(96).
+003685
+003690 FD  RESTART-FILE
+003692     LABEL RECORDS ARE STANDARD.
+003694     COPY RESTARTREC REPLACING ==RESTART-RECORD==
+003696            BY ==RESTART-FILE-REC==.
+003700*-----------------------------------------------------------*
+003800 WORKING-STORAGE SECTION.
+003900*    WORK AREA FOR THE CALCULATION CURRENTLY BEING PROCESSED
+004000     COPY CALCREC REPLACING ==CALC-RECORD== BY ==WS-CALC-REC==.
+004100
+004200 77  WS-EOF-SW                         PIC X(01) VALUE "N".
+004300     88  WS-EOF                              VALUE "Y".
+004400 77  WS-REC-COUNT                      PIC 9(09) COMP VALUE ZERO.
+004410 77  WS-TRANS-IN-FS                    PIC X(02) VALUE "00".
+004420 77  WS-AUDIT-FS                       PIC X(02) VALUE "00".
+004425 77  WS-TRANS-OUT-FS                   PIC X(02) VALUE "00".
+004430 77  WS-RESTART-FS                     PIC X(02) VALUE "00".
+004432
+004434*    CHECKPOINT/RESTART FIELDS
+004436 77  WS-SKIP-COUNT                     PIC 9(09) COMP VALUE ZERO.
+004438 77  WS-CKPT-INTERVAL                  PIC 9(09) COMP VALUE 1000.
+004439 77  WS-CKPT-QUOT                      PIC 9(09) COMP VALUE ZERO.
+004441 77  WS-CKPT-REM                       PIC 9(09) COMP VALUE ZERO.
+004443     COPY RESTARTREC REPLACING ==RESTART-RECORD==
+004445            BY ==WS-RESTART-REC==.
+004460*    FIELDS USED TO STAMP EACH AUDIT LOG ENTRY
+004480 01  WS-AUDIT-STAMP.
+004500     05  WS-AUDIT-DATE                 PIC 9(08).
+004520     05  WS-AUDIT-TIME                 PIC 9(08).
+004540     05  WS-AUDIT-USER                 PIC X(08).
+004560 01  WS-AUDIT-LINE                     PIC X(96) VALUE SPACES.
+004570*    NUMERIC-EDITED WORK FIELDS SO THE AUDIT LOG SHOWS SIGNED,
+004575*    READABLE DECIMAL VALUES INSTEAD OF RAW STORAGE BYTES
+004580 01  WS-AUDIT-EDIT-FIELDS.
+004582     05  WS-AUDIT-V1                   PIC -(7)9.99.
+004584     05  WS-AUDIT-V2                   PIC -(7)9.99.
+004586     05  WS-AUDIT-RE                   PIC -(7)9.99.
+004590
+004600*    RUN-SUMMARY COUNTERS
+004700 01  WS-SUMMARY-COUNTERS.
+004800     05  WS-CNT-ADD                    PIC 9(09) COMP VALUE ZERO.
+004900     05  WS-CNT-SUB                    PIC 9(09) COMP VALUE ZERO.
+005000     05  WS-CNT-MUL                    PIC 9(09) COMP VALUE ZERO.
+005100     05  WS-CNT-DIV                    PIC 9(09) COMP VALUE ZERO.
+005200     05  WS-CNT-REJECT                 PIC 9(09) COMP VALUE ZERO.
+005300     05  WS-CNT-DIVZERO                PIC 9(09) COMP VALUE ZERO.
+005400     05  WS-CNT-BADOP                  PIC 9(09) COMP VALUE ZERO.
+005500     05  WS-TOTAL-ADD                  PIC S9(7)V99 VALUE ZERO.
+005600*-----------------------------------------------------------*
+005700 PROCEDURE DIVISION.
+005800*-----------------------------------------------------------*
+005900 0000-MAINLINE.
+006000     DISPLAY "----------INICIO----------".
+006100
+006200     OPEN INPUT TRANS-IN-FILE.
+006210     IF WS-TRANS-IN-FS NOT = "00"
+006220        DISPLAY "ERROR: UNABLE TO OPEN TRANSIN - FILE STATUS "
+006222           WS-TRANS-IN-FS
+006224        MOVE 20 TO RETURN-CODE
+006226        STOP RUN
+006228     END-IF.
+006250
+006260     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+006270
+006280     IF WS-SKIP-COUNT > ZERO
+006282        OPEN EXTEND TRANS-OUT-FILE
+006284        IF WS-TRANS-OUT-FS NOT = "00"
+006286           OPEN OUTPUT TRANS-OUT-FILE
+006288        END-IF
+006290        PERFORM 1000-READ-TRANS THRU 1000-EXIT
+006292           WS-SKIP-COUNT TIMES
+006294     ELSE
+006296        OPEN OUTPUT TRANS-OUT-FILE
+006298     END-IF.
+006350
+006360     OPEN EXTEND AUDIT-FILE.
+006370     IF WS-AUDIT-FS NOT = "00"
+006380        OPEN OUTPUT AUDIT-FILE
+006390     END-IF.
+006400
+006500     PERFORM 1000-READ-TRANS THRU 1000-EXIT.
+006600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006700         UNTIL WS-EOF.
+006800
+006900     CLOSE TRANS-IN-FILE.
+007000     CLOSE TRANS-OUT-FILE.
+007050     CLOSE AUDIT-FILE.
+007060
+007070     PERFORM 2700-CLEAR-RESTART THRU 2700-EXIT.
+007100
+007200     PERFORM 8000-SUMMARY THRU 8000-EXIT.
+007250     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT.
+007300     STOP RUN.
+007400*-----------------------------------------------------------*
+007500 1000-READ-TRANS.
+007600     READ TRANS-IN-FILE
+007700        AT END
+007800           SET WS-EOF TO TRUE
+007900        NOT AT END
+008000           ADD 1 TO WS-REC-COUNT
+008100     END-READ.
+008200 1000-EXIT.
+008300     EXIT.
+008400*-----------------------------------------------------------*
+008420 1100-CHECK-RESTART.
+008440     MOVE ZERO TO WS-SKIP-COUNT.
+008460     OPEN INPUT RESTART-FILE.
+008480     IF WS-RESTART-FS = "00"
+008500        READ RESTART-FILE INTO WS-RESTART-REC
+008520        IF WS-RESTART-FS = "00"
+008540           MOVE RESTART-REC-COUNT OF WS-RESTART-REC
+008560              TO WS-SKIP-COUNT
+008562           MOVE RESTART-CNT-ADD OF WS-RESTART-REC
+008564              TO WS-CNT-ADD
+008566           MOVE RESTART-CNT-SUB OF WS-RESTART-REC
+008568              TO WS-CNT-SUB
+008570           MOVE RESTART-CNT-MUL OF WS-RESTART-REC
+008572              TO WS-CNT-MUL
+008574           MOVE RESTART-CNT-DIV OF WS-RESTART-REC
+008576              TO WS-CNT-DIV
+008578           MOVE RESTART-CNT-REJECT OF WS-RESTART-REC
+008580              TO WS-CNT-REJECT
+008582           MOVE RESTART-CNT-DIVZERO OF WS-RESTART-REC
+008584              TO WS-CNT-DIVZERO
+008586           MOVE RESTART-CNT-BADOP OF WS-RESTART-REC
+008588              TO WS-CNT-BADOP
+008590           MOVE RESTART-TOTAL-ADD OF WS-RESTART-REC
+008592              TO WS-TOTAL-ADD
+008594        END-IF
+008600        CLOSE RESTART-FILE
+008620     END-IF.
+008640 1100-EXIT.
+008660     EXIT.
+008680*-----------------------------------------------------------*
+008700 2000-PROCESS-RECORD.
+008710     MOVE CALC-V1 OF TRANS-IN-REC TO CALC-V1 OF WS-CALC-REC.
+008720     MOVE CALC-V2 OF TRANS-IN-REC TO CALC-V2 OF WS-CALC-REC.
+008730     MOVE CALC-OP OF TRANS-IN-REC TO CALC-OP OF WS-CALC-REC.
+008740
+008750     CALL "CALCENG" USING WS-CALC-REC.
+008800
+008820     EVALUATE TRUE
+008830        WHEN CALC-OK OF WS-CALC-REC
+008840           PERFORM 2200-REPORT-SUCCESS THRU 2200-EXIT
+008850        WHEN CALC-DIV-ZERO OF WS-CALC-REC
+008860           DISPLAY "ERROR: DIVISION BY ZERO - VALOR 2 CANNOT BE 0"
+008870           ADD 1 TO WS-CNT-DIVZERO
+008880           ADD 1 TO WS-CNT-REJECT
+008890        WHEN CALC-BAD-OP OF WS-CALC-REC
+008900           DISPLAY "OPERACAO INVALIDA: " CALC-OP OF WS-CALC-REC
+008910           ADD 1 TO WS-CNT-BADOP
+008920           ADD 1 TO WS-CNT-REJECT
+008930     END-EVALUATE.
+013700
+013800     MOVE WS-CALC-REC TO TRANS-OUT-REC.
+013900     WRITE TRANS-OUT-REC.
+013950
+013960     PERFORM 2500-CHECKPOINT THRU 2500-EXIT.
+014000
+014100     PERFORM 1000-READ-TRANS THRU 1000-EXIT.
+014200 2000-EXIT.
+014300     EXIT.
+014310*-----------------------------------------------------------*
+014320 2200-REPORT-SUCCESS.
+014330     EVALUATE CALC-OP OF WS-CALC-REC
+014340        WHEN "+"
+014350           DISPLAY CALC-V1 OF WS-CALC-REC " + "
+014360              CALC-V2 OF WS-CALC-REC " = "
+014370              CALC-RE OF WS-CALC-REC
+014380           ADD 1 TO WS-CNT-ADD
+014385           ADD CALC-RE OF WS-CALC-REC TO WS-TOTAL-ADD
+014390        WHEN "-"
+014400           DISPLAY CALC-V1 OF WS-CALC-REC " - "
+014410              CALC-V2 OF WS-CALC-REC " = "
+014420              CALC-RE OF WS-CALC-REC
+014430           ADD 1 TO WS-CNT-SUB
+014440        WHEN "*"
+014450           DISPLAY CALC-V1 OF WS-CALC-REC " x "
+014460              CALC-V2 OF WS-CALC-REC " = "
+014470              CALC-RE OF WS-CALC-REC
+014480           ADD 1 TO WS-CNT-MUL
+014490        WHEN "/"
+014500           DISPLAY CALC-V1 OF WS-CALC-REC " / "
+014510              CALC-V2 OF WS-CALC-REC " = "
+014520              CALC-RE OF WS-CALC-REC
+014530           ADD 1 TO WS-CNT-DIV
+014540     END-EVALUATE.
+014550
+014560     PERFORM 2100-WRITE-AUDIT THRU 2100-EXIT.
+014570 2200-EXIT.
+014580     EXIT.
+014590*-----------------------------------------------------------*
+014600 2100-WRITE-AUDIT.
+014610     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+014620     ACCEPT WS-AUDIT-TIME FROM TIME.
+014630     ACCEPT WS-AUDIT-USER FROM ENVIRONMENT "USER".
+014635     MOVE CALC-V1 OF WS-CALC-REC TO WS-AUDIT-V1.
+014636     MOVE CALC-V2 OF WS-CALC-REC TO WS-AUDIT-V2.
+014637     MOVE CALC-RE OF WS-CALC-REC TO WS-AUDIT-RE.
+014640     MOVE SPACES TO WS-AUDIT-LINE.
+014650     STRING "DT=" WS-AUDIT-DATE " TM=" WS-AUDIT-TIME
+014660            " USER=" WS-AUDIT-USER
+014670            " V1=" WS-AUDIT-V1
+014680            " OP=" CALC-OP OF WS-CALC-REC
+014690            " V2=" WS-AUDIT-V2
+014700            " RE=" WS-AUDIT-RE
+014710            DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+014720     MOVE WS-AUDIT-LINE TO AUDIT-REC.
+014730     WRITE AUDIT-REC.
+014740 2100-EXIT.
+014750     EXIT.
+014760*-----------------------------------------------------------*
+014770 2500-CHECKPOINT.
+014780     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+014790        GIVING WS-CKPT-QUOT
+014800        REMAINDER WS-CKPT-REM.
+014810     IF WS-CKPT-REM = ZERO
+014820        PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+014830     END-IF.
+014840 2500-EXIT.
+014850     EXIT.
+014860*-----------------------------------------------------------*
+014870 2600-WRITE-CHECKPOINT.
+014880     MOVE WS-REC-COUNT TO RESTART-REC-COUNT OF WS-RESTART-REC.
+014882     MOVE WS-CNT-ADD TO RESTART-CNT-ADD OF WS-RESTART-REC.
+014884     MOVE WS-CNT-SUB TO RESTART-CNT-SUB OF WS-RESTART-REC.
+014886     MOVE WS-CNT-MUL TO RESTART-CNT-MUL OF WS-RESTART-REC.
+014888     MOVE WS-CNT-DIV TO RESTART-CNT-DIV OF WS-RESTART-REC.
+014890     MOVE WS-CNT-REJECT TO RESTART-CNT-REJECT OF WS-RESTART-REC.
+014892     MOVE WS-CNT-DIVZERO TO RESTART-CNT-DIVZERO OF WS-RESTART-REC.
+014894     MOVE WS-CNT-BADOP TO RESTART-CNT-BADOP OF WS-RESTART-REC.
+014896     MOVE WS-TOTAL-ADD TO RESTART-TOTAL-ADD OF WS-RESTART-REC.
+014900     OPEN OUTPUT RESTART-FILE.
+014910     WRITE RESTART-FILE-REC FROM WS-RESTART-REC.
+014920     CLOSE RESTART-FILE.
+014930 2600-EXIT.
+014940     EXIT.
+014950*-----------------------------------------------------------*
+014960 2700-CLEAR-RESTART.
+014970     MOVE ZERO TO RESTART-REC-COUNT OF WS-RESTART-REC.
+014972     MOVE ZERO TO RESTART-CNT-ADD OF WS-RESTART-REC.
+014974     MOVE ZERO TO RESTART-CNT-SUB OF WS-RESTART-REC.
+014976     MOVE ZERO TO RESTART-CNT-MUL OF WS-RESTART-REC.
+014978     MOVE ZERO TO RESTART-CNT-DIV OF WS-RESTART-REC.
+014980     MOVE ZERO TO RESTART-CNT-REJECT OF WS-RESTART-REC.
+014982     MOVE ZERO TO RESTART-CNT-DIVZERO OF WS-RESTART-REC.
+014984     MOVE ZERO TO RESTART-CNT-BADOP OF WS-RESTART-REC.
+014986     MOVE ZERO TO RESTART-TOTAL-ADD OF WS-RESTART-REC.
+014990     OPEN OUTPUT RESTART-FILE.
+015000     WRITE RESTART-FILE-REC FROM WS-RESTART-REC.
+015010     CLOSE RESTART-FILE.
+015020 2700-EXIT.
+015030     EXIT.
+015040*-----------------------------------------------------------*
+015050 8000-SUMMARY.
+015060     DISPLAY "-----------FIM-----------".
+015070     DISPLAY "RUN SUMMARY".
+015080     DISPLAY "  RECORDS READ ..........: " WS-REC-COUNT.
+015090     DISPLAY "  ADDITIONS (+) .........: " WS-CNT-ADD.
+015100     DISPLAY "  SUBTRACTIONS (-) ......: " WS-CNT-SUB.
+015110     DISPLAY "  MULTIPLICATIONS (*) ...: " WS-CNT-MUL.
+015120     DISPLAY "  DIVISIONS (/) .........: " WS-CNT-DIV.
+015130     DISPLAY "  REJECTED RECORDS ......: " WS-CNT-REJECT.
+015140     DISPLAY "    DIVIDE BY ZERO ......: " WS-CNT-DIVZERO.
+015150     DISPLAY "    INVALID OPERATOR ....: " WS-CNT-BADOP.
+015160     DISPLAY "  TOTAL OF ADDITIONS ....: " WS-TOTAL-ADD.
+015170 8000-EXIT.
+015180     EXIT.
+015190*-----------------------------------------------------------*
+015200 9100-SET-RETURN-CODE.
+015210     EVALUATE TRUE
+015220        WHEN WS-CNT-DIVZERO > ZERO
+015230           MOVE 16 TO RETURN-CODE
+015240        WHEN WS-CNT-BADOP > ZERO
+015250           MOVE 12 TO RETURN-CODE
+015260        WHEN OTHER
+015270           MOVE ZERO TO RETURN-CODE
+015280     END-EVALUATE.
+015290 9100-EXIT.
+015300     EXIT.
+015310*-----------------------------------------------------------*
+015320 END PROGRAM FIRSTCOBOL.
