@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MENUDRV.
+000300 AUTHOR. M W FIELDS.
+000400 INSTALLATION. BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  MENUDRV - INTERACTIVE MENU DRIVER FOR THE CALCULATOR.       *
+000900*  LETS AN OPERATOR AT A DESK RUN ANY NUMBER OF ONE-OFF         *
+001000*  CALCULATIONS WITHOUT RELAUNCHING A JOB FOR EACH ONE. CALLS   *
+001100*  THE SAME CALCENG SUBPROGRAM THE BATCH DRIVER (FIRSTCOBOL)    *
+001200*  USES, SO THE CALCULATION RULES ARE ONLY MAINTAINED ONCE.     *
+001300*-----------------------------------------------------------*
+001400*  MODIFICATION HISTORY
+001500*  2026-08-08 MWF  INITIAL VERSION.
+001600*-----------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800*-----------------------------------------------------------*
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*    WORK AREA FOR THE CALCULATION CURRENTLY BEING PROCESSED
+002200     COPY CALCREC REPLACING ==CALC-RECORD== BY ==WS-CALC-REC==.
+002300
+002400 77  WS-ANSWER                         PIC X(01) VALUE "Y".
+002500     88  WS-ANOTHER                          VALUE "Y" "y".
+002600*-----------------------------------------------------------*
+002700 PROCEDURE DIVISION.
+002800*-----------------------------------------------------------*
+002900 0000-MAINLINE.
+003000     PERFORM 1000-CALCULATION THRU 1000-EXIT
+003100        UNTIL NOT WS-ANOTHER.
+003200
+003300     STOP RUN.
+003400*-----------------------------------------------------------*
+003500 1000-CALCULATION.
+003600     DISPLAY "VALOR 1 ?".
+003700     ACCEPT CALC-V1 OF WS-CALC-REC.
+003800     DISPLAY "OPERACAO (+ - * /) ?".
+003900     ACCEPT CALC-OP OF WS-CALC-REC.
+004000     DISPLAY "VALOR 2 ?".
+004100     ACCEPT CALC-V2 OF WS-CALC-REC.
+004200
+004300     CALL "CALCENG" USING WS-CALC-REC.
+004400
+004500     EVALUATE TRUE
+004600        WHEN CALC-OK OF WS-CALC-REC
+004700           DISPLAY CALC-V1 OF WS-CALC-REC " "
+004800              CALC-OP OF WS-CALC-REC " "
+004900              CALC-V2 OF WS-CALC-REC " = "
+005000              CALC-RE OF WS-CALC-REC
+005100        WHEN CALC-DIV-ZERO OF WS-CALC-REC
+005200           DISPLAY "ERROR: DIVISION BY ZERO - VALOR 2 CANNOT BE 0"
+005300        WHEN CALC-BAD-OP OF WS-CALC-REC
+005400           DISPLAY "OPERACAO INVALIDA: " CALC-OP OF WS-CALC-REC
+005500     END-EVALUATE.
+005600
+005700     DISPLAY "ANOTHER CALCULATION? (Y/N)".
+005800     ACCEPT WS-ANSWER.
+005900 1000-EXIT.
+006000     EXIT.
+006100*-----------------------------------------------------------*
+006200 END PROGRAM MENUDRV.
