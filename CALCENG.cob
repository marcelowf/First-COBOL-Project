@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALCENG.
+000300 AUTHOR. M W FIELDS.
+000400 INSTALLATION. BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  CALCENG - FOUR-FUNCTION CALCULATION ENGINE.                 *
+000900*  GIVEN A CALC-RECORD (SEE CALCREC COPYBOOK) WITH CALC-V1,     *
+001000*  CALC-OP AND CALC-V2 ALREADY FILLED IN, COMPUTES CALC-RE AND  *
+001100*  SETS CALC-STATUS TO REPORT WHETHER THE CALCULATION SUCCEEDED *
+001200*  (CALC-OK), WAS REJECTED FOR DIVISION BY ZERO (CALC-DIV-ZERO) *
+001300*  OR WAS REJECTED FOR AN UNRECOGNIZED OPERATOR (CALC-BAD-OP).  *
+001400*  PULLED OUT OF FIRSTCOBOL SO THE SAME CALCULATION RULES CAN   *
+001500*  BE SHARED BY THE BATCH DRIVER AND THE INTERACTIVE MENU       *
+001600*  DRIVER (MENUDRV) WITHOUT BEING MAINTAINED IN TWO PLACES.     *
+001700*-----------------------------------------------------------*
+001800*  MODIFICATION HISTORY
+001900*  2026-08-08 MWF  INITIAL VERSION.
+001950*  2026-08-08 MWF  SWITCHED THE OPERATOR DISPATCH FROM A CHAIN
+001960*                  OF IFS TO AN EVALUATE, MATCHING THE DISPATCH
+001970*                  STYLE USED ELSEWHERE IN THE CALCULATOR.
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200*-----------------------------------------------------------*
+002300 DATA DIVISION.
+002400 LINKAGE SECTION.
+002500     COPY CALCREC REPLACING ==CALC-RECORD== BY ==LK-CALC-REC==.
+002600*-----------------------------------------------------------*
+002700 PROCEDURE DIVISION USING LK-CALC-REC.
+002800*-----------------------------------------------------------*
+002900 0000-MAINLINE.
+003000     MOVE ZERO TO CALC-RE OF LK-CALC-REC.
+003100
+003200     EVALUATE CALC-OP OF LK-CALC-REC
+003300        WHEN "+"
+003400           COMPUTE CALC-RE OF LK-CALC-REC =
+003500              CALC-V1 OF LK-CALC-REC + CALC-V2 OF LK-CALC-REC
+003600           SET CALC-OK OF LK-CALC-REC TO TRUE
+003700        WHEN "-"
+003800           COMPUTE CALC-RE OF LK-CALC-REC =
+003900              CALC-V1 OF LK-CALC-REC - CALC-V2 OF LK-CALC-REC
+004000           SET CALC-OK OF LK-CALC-REC TO TRUE
+004100        WHEN "*"
+004200           COMPUTE CALC-RE OF LK-CALC-REC =
+004300              CALC-V1 OF LK-CALC-REC * CALC-V2 OF LK-CALC-REC
+004400           SET CALC-OK OF LK-CALC-REC TO TRUE
+004500        WHEN "/"
+004600           IF CALC-V2 OF LK-CALC-REC = ZERO
+004700              SET CALC-DIV-ZERO OF LK-CALC-REC TO TRUE
+004800           ELSE
+004900              DIVIDE CALC-V1 OF LK-CALC-REC
+005000                 BY CALC-V2 OF LK-CALC-REC
+005100                 GIVING CALC-RE OF LK-CALC-REC
+005200              SET CALC-OK OF LK-CALC-REC TO TRUE
+005300           END-IF
+005400        WHEN OTHER
+005500           SET CALC-BAD-OP OF LK-CALC-REC TO TRUE
+005600     END-EVALUATE.
+005700
+005800 0000-EXIT.
+005900     GOBACK.
+006900*-----------------------------------------------------------*
+007000 END PROGRAM CALCENG.
