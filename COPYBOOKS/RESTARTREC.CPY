@@ -0,0 +1,26 @@
+000100*-----------------------------------------------------------*
+000200*  RESTARTREC.CPY                                             *
+000300*  CHECKPOINT/RESTART RECORD FOR THE FIRSTCOBOL BATCH RUN.     *
+000400*  HOLDS THE COUNT OF INPUT RECORDS SUCCESSFULLY PROCESSED SO  *
+000500*  FAR SO AN ABENDED RUN CAN SKIP BACK OVER THEM ON RESTART     *
+000600*  INSTEAD OF REPROCESSING THE WHOLE TRANSACTION FILE, PLUS A   *
+000700*  COPY OF THE RUN-SUMMARY COUNTERS AS OF THAT CHECKPOINT SO A  *
+000800*  RESTARTED RUN'S SUMMARY RECONCILES AGAINST THE FULL FILE     *
+000900*  INSTEAD OF ONLY THE RECORDS REPROCESSED AFTER THE RESTART.   *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY
+001200*  2026-08-08 MWF  INITIAL VERSION.
+001300*  2026-08-08 MWF  ADDED THE RUN-SUMMARY COUNTERS SO THEY
+001400*                  SURVIVE A CHECKPOINT/RESTART ALONGSIDE THE
+001500*                  RECORD COUNT.
+001600*-----------------------------------------------------------*
+001700 01  RESTART-RECORD.
+001800     05  RESTART-REC-COUNT            PIC 9(09) COMP.
+001900     05  RESTART-CNT-ADD              PIC 9(09) COMP.
+002000     05  RESTART-CNT-SUB              PIC 9(09) COMP.
+002100     05  RESTART-CNT-MUL              PIC 9(09) COMP.
+002200     05  RESTART-CNT-DIV              PIC 9(09) COMP.
+002300     05  RESTART-CNT-REJECT           PIC 9(09) COMP.
+002400     05  RESTART-CNT-DIVZERO          PIC 9(09) COMP.
+002500     05  RESTART-CNT-BADOP            PIC 9(09) COMP.
+002600     05  RESTART-TOTAL-ADD            PIC S9(7)V99.
