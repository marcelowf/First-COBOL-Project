@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200*  CALCTXN.CPY                                               *
+000300*  INPUT TRANSACTION RECORD LAYOUT FOR THE FIRSTCOBOL         *
+000400*  CALCULATOR. CARRIES ONLY THE TWO OPERANDS AND THE          *
+000500*  OPERATOR FOR ONE REQUESTED CALCULATION - THE RESULT AND    *
+000600*  STATUS FIELDS IN CALCREC.CPY HAVE NO MEANING UNTIL THE     *
+000700*  CALCULATION HAS BEEN PERFORMED, SO THE TRANSACTION FILE    *
+000800*  DOES NOT CARRY THEM. REPLACE THE 01-LEVEL NAME VIA COPY    *
+000900*  REPLACING WHEN MORE THAN ONE COPY IS NEEDED IN THE SAME    *
+001000*  PROGRAM.                                                  *
+001100*-----------------------------------------------------------*
+001200*  MODIFICATION HISTORY
+001300*  2026-08-08 MWF  INITIAL VERSION - SPLIT OUT OF CALCREC.CPY
+001400*                  SO THE INPUT TRANSACTION FILE NO LONGER
+001500*                  CARRIES THE OUTPUT-ONLY RESULT/STATUS FIELDS.
+001600*-----------------------------------------------------------*
+001700 01  CALC-TRANS-RECORD.
+001800     05  CALC-V1                      PIC S9(7)V99.
+001900     05  CALC-V2                      PIC S9(7)V99.
+002000     05  CALC-OP                      PIC X(01).
