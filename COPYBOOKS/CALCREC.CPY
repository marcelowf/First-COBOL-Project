@@ -0,0 +1,28 @@
+000100*-----------------------------------------------------------*
+000200*  CALCREC.CPY                                               *
+000300*  SHARED CALCULATION RECORD LAYOUT FOR THE FIRSTCOBOL        *
+000400*  CALCULATOR. CARRIES THE TWO OPERANDS, THE OPERATOR AND     *
+000500*  THE RESULT OF ONE CALCULATION. USED AS A TRANSACTION FILE  *
+000600*  RECORD AND AS A WORKING-STORAGE WORK AREA - REPLACE THE    *
+000700*  01-LEVEL NAME VIA COPY REPLACING WHEN MORE THAN ONE COPY   *
+000800*  IS NEEDED IN THE SAME PROGRAM.                             *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY
+001100*  2026-08-08 MWF  INITIAL VERSION - EXTRACTED FROM THE FIELDS
+001200*                  THAT USED TO BE DECLARED INLINE IN FIRSTCOBOL.
+001250*  2026-08-08 MWF  WIDENED THE OPERANDS AND RESULT TO SIGNED,
+001260*                  TWO-DECIMAL FIELDS SO NEGATIVE AND FRACTIONAL
+001270*                  FIGURES NO LONGER LOSE THEIR SIGN OR CENTS.
+001280*  2026-08-08 MWF  ADDED CALC-STATUS SO THE CALCENG SUBPROGRAM
+001285*                  CAN HAND BACK THE OUTCOME OF A CALCULATION TO
+001290*                  WHICHEVER PROGRAM CALLED IT.
+001300*-----------------------------------------------------------*
+001400 01  CALC-RECORD.
+001500     05  CALC-V1                      PIC S9(7)V99.
+001600     05  CALC-V2                      PIC S9(7)V99.
+001700     05  CALC-OP                      PIC X(01).
+001800     05  CALC-RE                      PIC S9(7)V99.
+001900     05  CALC-STATUS                  PIC X(01).
+001910         88  CALC-OK                        VALUE "O".
+001920         88  CALC-DIV-ZERO                   VALUE "Z".
+001930         88  CALC-BAD-OP                     VALUE "B".
